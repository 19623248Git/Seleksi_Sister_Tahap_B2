@@ -4,30 +4,52 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-FILE ASSIGN TO "input.txt".
+           SELECT IN-FILE ASSIGN TO "input.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ACC-FILE ASSIGN TO "accounts.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TMP-FILE ASSIGN TO "temp.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUT-FILE ASSIGN TO "output.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-OUT.
            SELECT INTS-FILE ASSIGN TO "interest.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT INTS-TEMP ASSIGN TO "int_temp.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT LEDGER-FILE ASSIGN TO "ledger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LEDGER.
+
+           SELECT RATES-FILE ASSIGN TO "rates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RATES.
+
+           SELECT CURR-FILE ASSIGN TO "currency_rates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CURR.
+
+           SELECT FLAG-FILE ASSIGN TO "finalize.flag"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FLAG.
+
+           SELECT PROGRESS-FILE ASSIGN TO "input.progress"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PROGRESS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD IN-FILE.
-       01 IN-RECORD             PIC X(18).
+       01 IN-RECORD             PIC X(27).
 
        FD ACC-FILE.
-       01 ACC-RECORD-RAW        PIC X(18).
+       01 ACC-RECORD-RAW        PIC X(19).
 
        FD TMP-FILE.
-       01 TMP-RECORD            PIC X(18).
+       01 TMP-RECORD            PIC X(19).
 
        FD INTS-FILE.
        01 INTS-RECORD            PIC X(24).
@@ -36,7 +58,22 @@
        01 ITEMP-RECORD       PIC X(24).
 
        FD OUT-FILE.
-       01 OUT-RECORD            PIC X(69).
+       01 OUT-RECORD            PIC X(80).
+
+       FD LEDGER-FILE.
+       01 LEDGER-RECORD         PIC X(51).
+
+       FD RATES-FILE.
+       01 RATES-RECORD          PIC X(22).
+
+       FD CURR-FILE.
+       01 CURR-RECORD           PIC X(13).
+
+       FD FLAG-FILE.
+       01 FLAG-RECORD           PIC X(40).
+
+       FD PROGRESS-FILE.
+       01 PROGRESS-RECORD       PIC 9(9).
 
        WORKING-STORAGE SECTION.
        
@@ -51,118 +88,308 @@
        77 IN-ACCOUNT            PIC 9(6).
        77 IN-ACTION             PIC X(3).
        77 IN-AMOUNT             PIC 9(6)V99.
+       77 IN-CURRENCY           PIC X(3).
+       77 IN-DEST-ACCOUNT       PIC 9(6).
 
        77 ACC-ACCOUNT           PIC 9(6).
        77 ACC-ACTION            PIC X(3).
        77 ACC-BALANCE           PIC 9(6)V99.
+       77 ACC-STATUS            PIC X(1).
+       77 RESTRICTED-HIT        PIC X VALUE "N".
 
        77 TMP-BALANCE           PIC 9(6)V99.
 
-       77 TMP-IDR-BALANCE       PIC X(15).
-       77 TMP-IDR-BALANCE_NUM   PIC 9(15).
        77 MATCH-FOUND           PIC X VALUE "N".
        77 INT-FOUND             PIC X VALUE "N".
        77 UPDATED               PIC X VALUE "N".
+       77 BALANCE-CHANGED       PIC X VALUE "N".
+       77 IN-EOF                PIC X VALUE "N".
+       77 ACC-EOF               PIC X VALUE "N".
+       77 INTS-EOF              PIC X VALUE "N".
 
        77 FORMATTED-AMOUNT      PIC 9(6).99.
        77 BALANCE-TEXT          PIC X(20).
 
        77 BALANCE-ALPHA         PIC X(15).
 
+       77 LGR-AMOUNT-ED         PIC 9(6).99.
+       77 LGR-BALANCE-ED        PIC 9(6).99.
+       77 LGR-DEST-ACCOUNT      PIC 9(6) VALUE ZERO.
+       77 LGR-TIMESTAMP         PIC 9(18).
+       77 FS-LEDGER             PIC XX.
+
+       77 FS-RATES              PIC XX.
+       77 RATES-EOF             PIC X VALUE "N".
+       77 RATE-FOUND            PIC X VALUE "N".
+       77 IN-ACCOUNT-TEXT       PIC X(6).
+       77 RATE-VALUE            PIC 9(1)V9(6).
+       77 RATE-PERIOD           PIC 9(8).
+       77 DEFAULT-RATE-VALUE    PIC 9(1)V9(6) VALUE 1.000500.
+       77 DEFAULT-RATE-PERIOD   PIC 9(8) VALUE 23.
+
+       77 FS-CURR               PIC XX.
+       77 CCY-EOF                PIC X VALUE "N".
+       77 CCY-FOUND              PIC X VALUE "N".
+       77 CCY-CODE               PIC X(3).
+       77 CCY-RATE               PIC 9(5)V9(4).
+       77 CCY-CONVERTED          PIC 9(11)V9(4).
+       77 CCY-CONVERTED-ED       PIC 9(11).9999.
+       77 CCY-BALANCE-ALPHA      PIC X(16).
+
+       77 TRF-DEST-OK            PIC X VALUE "N".
+       77 TRF-SRC-FOUND          PIC X VALUE "N".
+       77 TRF-SRC-BALANCE        PIC 9(6)V99.
+       77 TRF-SRC-STATUS         PIC X(1) VALUE "A".
+       77 TRF-DEST-STATUS        PIC X(1) VALUE "A".
+       77 TRF-STATUS-BLOCK       PIC X VALUE "N".
+       77 TRF-APPLIED            PIC X VALUE "N".
+       77 TRF-SCAN-EOF           PIC X VALUE "N".
+
+       77 FS-FLAG                PIC XX.
+
+       77 IN-ACCOUNT-VALID       PIC X VALUE "Y".
+
+       77 FS-OUT                 PIC XX.
+       77 FS-PROGRESS            PIC XX.
+       77 LINES-PROCESSED        PIC 9(9) VALUE ZERO.
+       77 SKIP-COUNT             PIC 9(9) VALUE ZERO.
+       77 SKIP-INDEX             PIC 9(9) VALUE ZERO.
+
        PROCEDURE DIVISION.
 
        MAIN.
            ACCEPT WS-ARGUMENT FROM COMMAND-LINE
+           PERFORM RECOVER-FINALIZE
+           PERFORM LOAD-PROGRESS
+           OPEN INPUT IN-FILE
+           PERFORM OPEN-OUTPUT-FOR-RESUME
+           PERFORM SKIP-PROCESSED-LINES
            PERFORM READ-INPUT
-           PERFORM PROCESS-INTERESTS
-           PERFORM PROCESS-RECORDS
-           IF MATCH-FOUND = "N"
-               IF IN-ACTION = "NEW"
-                   PERFORM APPEND-ACCOUNT
-                   PERFORM APPEND-INTEREST
-                   MOVE "ACCOUNT CREATED" TO OUT-RECORD
-               ELSE
-                   MOVE "ACCOUNT NOT FOUND" TO OUT-RECORD
+           PERFORM UNTIL IN-EOF = "Y"
+               CALL "time" RETURNING WS-UNIX-TIMESTAMP
+               MOVE WS-UNIX-TIMESTAMP TO TMP_TIMESTAMP
+               MOVE TMP_TIMESTAMP TO INT_NOW
+               MOVE "N" TO MATCH-FOUND
+               MOVE "N" TO INT-FOUND
+               MOVE "N" TO UPDATED
+               IF IN-ACTION = "TRF"
+                   PERFORM PREPARE-TRANSFER
                END-IF
-           END-IF
-           PERFORM FINALIZE
+               PERFORM PROCESS-INTERESTS
+               PERFORM PROCESS-RECORDS
+               IF MATCH-FOUND = "N"
+                   IF IN-ACTION = "NEW"
+                       IF IN-ACCOUNT-VALID = "N"
+                           MOVE "INVALID ACCOUNT NUMBER" TO OUT-RECORD
+                       ELSE
+                           PERFORM APPEND-ACCOUNT
+                           PERFORM APPEND-INTEREST
+                           MOVE "ACCOUNT CREATED" TO OUT-RECORD
+                       END-IF
+                   ELSE
+                       MOVE "ACCOUNT NOT FOUND" TO OUT-RECORD
+                   END-IF
+               END-IF
+               PERFORM FINALIZE
+               WRITE OUT-RECORD
+               ADD 1 TO LINES-PROCESSED
+               PERFORM SAVE-PROGRESS
+               PERFORM READ-INPUT
+           END-PERFORM
+           CALL "SYSTEM" USING "rm -f input.progress"
+           CLOSE IN-FILE
+           CLOSE OUT-FILE
            STOP RUN.
 
        READ-INPUT.
-           OPEN INPUT IN-FILE
            READ IN-FILE AT END
-               DISPLAY "NO INPUT"
-               STOP RUN
-           END-READ
-           CLOSE IN-FILE
+               MOVE "Y" TO IN-EOF
+           NOT AT END
+               MOVE IN-RECORD(1:6) TO IN-ACCOUNT
+               MOVE IN-RECORD(7:3) TO IN-ACTION
+               MOVE FUNCTION NUMVAL(IN-RECORD(10:9)) TO IN-AMOUNT
+               MOVE IN-RECORD(19:3) TO IN-CURRENCY
+               MOVE IN-RECORD(22:6) TO IN-DEST-ACCOUNT
+               IF IN-ACCOUNT = ZERO OR IN-RECORD(1:6) = SPACES
+                   MOVE "N" TO IN-ACCOUNT-VALID
+               ELSE
+                   MOVE "Y" TO IN-ACCOUNT-VALID
+               END-IF
+           END-READ.
+
+       LOAD-PROGRESS.
+           MOVE ZERO TO SKIP-COUNT
+           MOVE ZERO TO LINES-PROCESSED
+           OPEN INPUT PROGRESS-FILE
+           IF FS-PROGRESS = "00"
+               READ PROGRESS-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PROGRESS-RECORD TO SKIP-COUNT
+               END-READ
+               CLOSE PROGRESS-FILE
+           END-IF.
+
+       OPEN-OUTPUT-FOR-RESUME.
+           IF SKIP-COUNT > ZERO
+               OPEN EXTEND OUT-FILE
+               IF FS-OUT = "35"
+                   OPEN OUTPUT OUT-FILE
+                   CLOSE OUT-FILE
+                   OPEN EXTEND OUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OUT-FILE
+           END-IF.
+
+       SKIP-PROCESSED-LINES.
+           MOVE ZERO TO SKIP-INDEX
+           PERFORM UNTIL SKIP-INDEX >= SKIP-COUNT OR IN-EOF = "Y"
+               READ IN-FILE
+                   AT END
+                       MOVE "Y" TO IN-EOF
+                   NOT AT END
+                       ADD 1 TO SKIP-INDEX
+                       ADD 1 TO LINES-PROCESSED
+               END-READ
+           END-PERFORM.
 
-           MOVE IN-RECORD(1:6) TO IN-ACCOUNT
-           MOVE IN-RECORD(7:3) TO IN-ACTION
-           MOVE FUNCTION NUMVAL(IN-RECORD(10:9)) TO IN-AMOUNT.
+       SAVE-PROGRESS.
+           MOVE LINES-PROCESSED TO PROGRESS-RECORD
+           OPEN OUTPUT PROGRESS-FILE
+           WRITE PROGRESS-RECORD
+           CLOSE PROGRESS-FILE.
 
        PROCESS-RECORDS.
+           MOVE "N" TO ACC-EOF
            OPEN INPUT ACC-FILE
            OPEN OUTPUT TMP-FILE
-           PERFORM UNTIL MATCH-FOUND = "Y"
+           PERFORM UNTIL ACC-EOF = "Y"
                READ ACC-FILE
                    AT END
-                       EXIT PERFORM
+                       MOVE "Y" TO ACC-EOF
                    NOT AT END
                        MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
                        MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9))
                            TO ACC-BALANCE
                        IF ACC-ACCOUNT = IN-ACCOUNT
                            MOVE "Y" TO MATCH-FOUND
-                           PERFORM APPLY-ACTION
+                           MOVE ACC-RECORD-RAW(19:1) TO ACC-STATUS
+                           MOVE "N" TO RESTRICTED-HIT
+                           IF ACC-STATUS = "F" OR ACC-STATUS = "C"
+                               IF IN-ACTION = "DEP" OR IN-ACTION = "WDR"
+                                   MOVE "Y" TO RESTRICTED-HIT
+                               END-IF
+                           END-IF
+                           IF RESTRICTED-HIT = "Y"
+                               PERFORM REJECT-RESTRICTED-ACCOUNT
+                           ELSE
+                               PERFORM APPLY-ACTION
+                           END-IF
                        ELSE
-                           WRITE TMP-RECORD FROM ACC-RECORD-RAW
+                           IF IN-ACTION = "TRF" AND TRF-APPLIED = "Y"
+                                   AND ACC-ACCOUNT = IN-DEST-ACCOUNT
+                               PERFORM APPLY-TRANSFER-CREDIT
+                           ELSE
+                               WRITE TMP-RECORD FROM ACC-RECORD-RAW
+                           END-IF
                        END-IF
+               END-READ
            END-PERFORM
            CLOSE ACC-FILE
            CLOSE TMP-FILE.
 
        PROCESS-INTERESTS.
+           MOVE "N" TO INTS-EOF
            OPEN INPUT INTS-FILE
            OPEN OUTPUT INTS-TEMP
-           PERFORM UNTIL INT-FOUND = "Y"
+           PERFORM UNTIL INTS-EOF = "Y"
                READ INTS-FILE
                    AT END
-                       EXIT PERFORM
+                       MOVE "Y" TO INTS-EOF
                    NOT AT END
                        MOVE INTS-RECORD(1:6) TO ACC-ACCOUNT
                        MOVE INTS-RECORD(7:18) TO INT_THEN
                        IF ACC-ACCOUNT = IN-ACCOUNT
                            MOVE "Y" TO INT-FOUND
-                           DISPLAY INT-FOUND
                            PERFORM APPLY-INTEREST
                        ELSE
                            WRITE ITEMP-RECORD FROM INTS-RECORD
                        END-IF
+               END-READ
            END-PERFORM
            CLOSE INTS-FILE
            CLOSE INTS-TEMP.
 
        APPLY-INTEREST.
-           CALL "time" RETURNING WS-UNIX-TIMESTAMP
-           MOVE WS-UNIX-TIMESTAMP TO TMP_TIMESTAMP
-           DISPLAY "TIMESTAMP: " TMP_TIMESTAMP
-           MOVE TMP_TIMESTAMP TO INT_NOW
+           PERFORM LOOKUP-RATE
+           DISPLAY "TIMESTAMP: " INT_NOW
            COMPUTE DIFF_TIME = INT_NOW - INT_THEN
            DISPLAY "TIME THEN: " INT_THEN
            DISPLAY "DIFFERENCE TIME: " DIFF_TIME
-           COMPUTE N_INT = DIFF_TIME / 23
+           COMPUTE N_INT = DIFF_TIME / RATE-PERIOD
            MOVE IN-ACCOUNT TO ITEMP-RECORD(1:6)
            MOVE INT_NOW TO ITEMP-RECORD(7:18)
            WRITE ITEMP-RECORD.
 
+       LOOKUP-RATE.
+           MOVE IN-ACCOUNT TO IN-ACCOUNT-TEXT
+           MOVE "N" TO RATE-FOUND
+           MOVE DEFAULT-RATE-VALUE TO RATE-VALUE
+           MOVE DEFAULT-RATE-PERIOD TO RATE-PERIOD
+           MOVE "N" TO RATES-EOF
+           OPEN INPUT RATES-FILE
+           IF FS-RATES = "00"
+               PERFORM UNTIL RATES-EOF = "Y" OR RATE-FOUND = "Y"
+                   READ RATES-FILE
+                       AT END
+                           MOVE "Y" TO RATES-EOF
+                       NOT AT END
+                           IF RATES-RECORD(1:6) = IN-ACCOUNT-TEXT
+                               MOVE "Y" TO RATE-FOUND
+                               MOVE RATES-RECORD(7:8) TO RATE-VALUE
+                               MOVE RATES-RECORD(15:8) TO RATE-PERIOD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATES-FILE
+           END-IF
+           IF RATE-FOUND = "N"
+               PERFORM LOOKUP-STANDARD-RATE
+           END-IF
+           IF RATE-PERIOD = ZERO
+               MOVE DEFAULT-RATE-PERIOD TO RATE-PERIOD
+           END-IF.
+
+       LOOKUP-STANDARD-RATE.
+           MOVE "N" TO RATES-EOF
+           OPEN INPUT RATES-FILE
+           IF FS-RATES = "00"
+               PERFORM UNTIL RATES-EOF = "Y" OR RATE-FOUND = "Y"
+                   READ RATES-FILE
+                       AT END
+                           MOVE "Y" TO RATES-EOF
+                       NOT AT END
+                           IF RATES-RECORD(1:6) = "STD   "
+                               MOVE "Y" TO RATE-FOUND
+                               MOVE RATES-RECORD(7:8) TO RATE-VALUE
+                               MOVE RATES-RECORD(15:8) TO RATE-PERIOD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATES-FILE
+           END-IF.
+
        APPLY-ACTION.
            MOVE ACC-BALANCE TO TMP-BALANCE
+           MOVE "N" TO BALANCE-CHANGED
            IF WS-ARGUMENT = "--apply-interest"
                IF INT-FOUND = "Y"
                    DISPLAY "BEFORE INTEREST: "
                        TMP-BALANCE
                    PERFORM VARYING I FROM 1 BY 1 UNTIL I > N_INT
-                       COMPUTE TMP-BALANCE = TMP-BALANCE * 1.0005
+                       COMPUTE TMP-BALANCE = TMP-BALANCE * RATE-VALUE
                    END-PERFORM
                    DISPLAY "AFTER INTEREST: "
                        TMP-BALANCE  
@@ -178,15 +405,18 @@
                        IF IN-AMOUNT >= 999999.99
                            MOVE 999999.99 TO TMP-BALANCE
                            MOVE "CAPPED AT 999999.99" TO OUT-RECORD
+                           MOVE "Y" TO BALANCE-CHANGED
                        ELSE
-    
-                           IF IN-AMOUNT > (999999.99 - TMP-BALANCE) 
+
+                           IF IN-AMOUNT > (999999.99 - TMP-BALANCE)
                                MOVE 999999.99 TO TMP-BALANCE
                                DISPLAY "TMP-BALANCE: "TMP-BALANCE
                                MOVE "CAPPED AT 999999.99" TO OUT-RECORD
+                               MOVE "Y" TO BALANCE-CHANGED
                            ELSE
                                ADD IN-AMOUNT TO TMP-BALANCE
                                MOVE "DEPOSITED MONEY" TO OUT-RECORD
+                               MOVE "Y" TO BALANCE-CHANGED
                            END-IF
                        END-IF
                    END-IF
@@ -197,14 +427,17 @@
                        IF IN-AMOUNT >= 999999.99
                            MOVE ZERO TO TMP-BALANCE
                            MOVE "CAPPED AT 000000.00" TO OUT-RECORD
+                           MOVE "Y" TO BALANCE-CHANGED
                        ELSE
 
                            IF TMP-BALANCE < IN-AMOUNT
                                MOVE ZERO TO TMP-BALANCE
                                MOVE "CAPPED AT 000000.00" TO OUT-RECORD
+                               MOVE "Y" TO BALANCE-CHANGED
                            ELSE
                                SUBTRACT IN-AMOUNT FROM TMP-BALANCE
                                MOVE "WITHDREW MONEY" TO OUT-RECORD
+                               MOVE "Y" TO BALANCE-CHANGED
                            END-IF
                        END-IF
                    END-IF
@@ -217,12 +450,48 @@
                           BALANCE-ALPHA DELIMITED SIZE
                           " | " DELIMITED BY SIZE
                           INTO OUT-RECORD
-                   PERFORM CONVERT-IDR
-                   MOVE "BALANCE (IDR): " TO BALANCE-TEXT
-                   STRING OUT-RECORD DELIMITED BY "|"
-                          BALANCE-TEXT DELIMITED SIZE
-                          TMP-IDR-BALANCE DELIMITED SIZE
-                          INTO OUT-RECORD
+                   PERFORM CONVERT-CURRENCY
+                   IF CCY-FOUND = "Y"
+                       STRING "BALANCE (" DELIMITED SIZE
+                              CCY-CODE DELIMITED SIZE
+                              "): " DELIMITED SIZE
+                              INTO BALANCE-TEXT
+                       STRING OUT-RECORD DELIMITED BY "|"
+                              BALANCE-TEXT DELIMITED SIZE
+                              CCY-BALANCE-ALPHA DELIMITED SIZE
+                              INTO OUT-RECORD
+                   ELSE
+                       STRING OUT-RECORD DELIMITED BY "|"
+                              "CURRENCY NOT AVAILABLE" DELIMITED SIZE
+                              INTO OUT-RECORD
+                   END-IF
+               WHEN "TRF"
+                   IF TRF-DEST-OK = "N"
+                       MOVE "TRANSFER DESTINATION NOT FOUND"
+                           TO OUT-RECORD
+                   ELSE
+                       IF IN-AMOUNT <= ZERO
+                           MOVE "INVALID TRANSFER VALUE" TO OUT-RECORD
+                       ELSE
+                           IF TRF-APPLIED = "Y"
+                               SUBTRACT IN-AMOUNT FROM TMP-BALANCE
+                               MOVE "TRANSFERRED MONEY" TO OUT-RECORD
+                               MOVE "Y" TO BALANCE-CHANGED
+                           ELSE
+                               IF TRF-STATUS-BLOCK = "Y"
+                                   MOVE
+                                    "TRANSFER BLOCKED - ACCOUNT STATUS"
+                                       TO OUT-RECORD
+                               ELSE
+                                   MOVE
+                                  "INSUFFICIENT FUNDS FOR TRANSFER"
+                                       TO OUT-RECORD
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               WHEN "NEW"
+                   MOVE "ACCOUNT ALREADY EXISTS" TO OUT-RECORD
                WHEN OTHER
                    MOVE "UNKNOWN ACTION" TO OUT-RECORD
            END-EVALUATE
@@ -231,47 +500,199 @@
            MOVE IN-ACTION  TO TMP-RECORD(7:3)
            MOVE TMP-BALANCE TO FORMATTED-AMOUNT
            MOVE FORMATTED-AMOUNT TO TMP-RECORD(10:9)
+           MOVE ACC-STATUS TO TMP-RECORD(19:1)
 
+           WRITE TMP-RECORD
+           IF BALANCE-CHANGED = "Y"
+               MOVE "Y" TO UPDATED
+           END-IF
+           IF IN-ACTION = "TRF" AND TRF-APPLIED = "Y"
+               MOVE IN-DEST-ACCOUNT TO LGR-DEST-ACCOUNT
+           ELSE
+               MOVE ZERO TO LGR-DEST-ACCOUNT
+           END-IF
+           PERFORM APPEND-LEDGER.
+
+       REJECT-RESTRICTED-ACCOUNT.
+           MOVE ACC-BALANCE TO TMP-BALANCE
+           IF ACC-STATUS = "C"
+               MOVE "ACCOUNT CLOSED" TO OUT-RECORD
+           ELSE
+               MOVE "ACCOUNT FROZEN" TO OUT-RECORD
+           END-IF
+           MOVE IN-ACCOUNT TO TMP-RECORD(1:6)
+           MOVE IN-ACTION  TO TMP-RECORD(7:3)
+           MOVE TMP-BALANCE TO FORMATTED-AMOUNT
+           MOVE FORMATTED-AMOUNT TO TMP-RECORD(10:9)
+           MOVE ACC-STATUS TO TMP-RECORD(19:1)
+           WRITE TMP-RECORD
+           MOVE ZERO TO LGR-DEST-ACCOUNT
+           PERFORM APPEND-LEDGER.
+
+       PREPARE-TRANSFER.
+           MOVE "N" TO TRF-DEST-OK
+           MOVE "N" TO TRF-SRC-FOUND
+           MOVE ZERO TO TRF-SRC-BALANCE
+           MOVE "A" TO TRF-SRC-STATUS
+           MOVE "A" TO TRF-DEST-STATUS
+           MOVE "N" TO TRF-APPLIED
+           IF IN-DEST-ACCOUNT NOT = ZERO
+                   AND IN-DEST-ACCOUNT NOT = IN-ACCOUNT
+               MOVE "N" TO TRF-SCAN-EOF
+               OPEN INPUT ACC-FILE
+               PERFORM UNTIL TRF-SCAN-EOF = "Y"
+                   READ ACC-FILE
+                       AT END
+                           MOVE "Y" TO TRF-SCAN-EOF
+                       NOT AT END
+                           MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
+                           IF ACC-ACCOUNT = IN-DEST-ACCOUNT
+                               MOVE "Y" TO TRF-DEST-OK
+                               MOVE ACC-RECORD-RAW(19:1)
+                                   TO TRF-DEST-STATUS
+                           END-IF
+                           IF ACC-ACCOUNT = IN-ACCOUNT
+                               MOVE "Y" TO TRF-SRC-FOUND
+                               MOVE ACC-RECORD-RAW(19:1)
+                                   TO TRF-SRC-STATUS
+                               MOVE FUNCTION NUMVAL
+                                   (ACC-RECORD-RAW(10:9))
+                                   TO TRF-SRC-BALANCE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACC-FILE
+           END-IF
+           MOVE "N" TO TRF-STATUS-BLOCK
+           IF TRF-SRC-STATUS = "F" OR TRF-SRC-STATUS = "C"
+               MOVE "Y" TO TRF-STATUS-BLOCK
+           END-IF
+           IF TRF-DEST-STATUS = "F" OR TRF-DEST-STATUS = "C"
+               MOVE "Y" TO TRF-STATUS-BLOCK
+           END-IF
+           IF TRF-DEST-OK = "Y" AND TRF-SRC-FOUND = "Y"
+                   AND IN-AMOUNT > ZERO AND IN-AMOUNT <= TRF-SRC-BALANCE
+                   AND TRF-STATUS-BLOCK = "N"
+               MOVE "Y" TO TRF-APPLIED
+           END-IF.
+
+       APPLY-TRANSFER-CREDIT.
+           MOVE ACC-BALANCE TO TMP-BALANCE
+           IF IN-AMOUNT > (999999.99 - TMP-BALANCE)
+               MOVE 999999.99 TO TMP-BALANCE
+           ELSE
+               ADD IN-AMOUNT TO TMP-BALANCE
+           END-IF
+           MOVE ACC-ACCOUNT TO TMP-RECORD(1:6)
+           MOVE "TRF" TO TMP-RECORD(7:3)
+           MOVE TMP-BALANCE TO FORMATTED-AMOUNT
+           MOVE FORMATTED-AMOUNT TO TMP-RECORD(10:9)
+           MOVE ACC-RECORD-RAW(19:1) TO TMP-RECORD(19:1)
            WRITE TMP-RECORD
            MOVE "Y" TO UPDATED.
 
+       APPEND-LEDGER.
+           MOVE INT_NOW TO LGR-TIMESTAMP
+           MOVE IN-AMOUNT TO LGR-AMOUNT-ED
+           MOVE TMP-BALANCE TO LGR-BALANCE-ED
+           OPEN EXTEND LEDGER-FILE
+           IF FS-LEDGER = "35"
+               OPEN OUTPUT LEDGER-FILE
+               CLOSE LEDGER-FILE
+               OPEN EXTEND LEDGER-FILE
+           END-IF
+           MOVE IN-ACCOUNT TO LEDGER-RECORD(1:6)
+           MOVE IN-ACTION TO LEDGER-RECORD(7:3)
+           MOVE LGR-AMOUNT-ED TO LEDGER-RECORD(10:9)
+           MOVE LGR-BALANCE-ED TO LEDGER-RECORD(19:9)
+           MOVE LGR-DEST-ACCOUNT TO LEDGER-RECORD(28:6)
+           MOVE LGR-TIMESTAMP TO LEDGER-RECORD(34:18)
+           WRITE LEDGER-RECORD
+           CLOSE LEDGER-FILE.
+
        APPEND-ACCOUNT.
            OPEN EXTEND ACC-FILE
            MOVE IN-ACCOUNT TO ACC-RECORD-RAW(1:6)
            MOVE IN-ACTION  TO ACC-RECORD-RAW(7:3)
            MOVE ZERO TO FORMATTED-AMOUNT
            MOVE FORMATTED-AMOUNT TO ACC-RECORD-RAW(10:9)
+           MOVE "A" TO ACC-RECORD-RAW(19:1)
 
            WRITE ACC-RECORD-RAW
-           CLOSE ACC-FILE.
+           CLOSE ACC-FILE
+           MOVE ZERO TO TMP-BALANCE
+           MOVE ZERO TO LGR-DEST-ACCOUNT
+           PERFORM APPEND-LEDGER.
 
        APPEND-INTEREST.
            OPEN EXTEND INTS-FILE
-           CALL "time" RETURNING WS-UNIX-TIMESTAMP
-           MOVE WS-UNIX-TIMESTAMP TO TMP_TIMESTAMP
-           DISPLAY "TIMESTAMP: " TMP_TIMESTAMP
-           MOVE TMP_TIMESTAMP TO INT_NOW
-           MOVE IN-ACCOUNT TO ITEMP-RECORD(1:6)
-           MOVE INT_NOW TO ITEMP-RECORD(7:18)
+           DISPLAY "TIMESTAMP: " INT_NOW
+           MOVE IN-ACCOUNT TO INTS-RECORD(1:6)
+           MOVE INT_NOW TO INTS-RECORD(7:18)
 
-           WRITE ITEMP-RECORD
+           WRITE INTS-RECORD
            CLOSE INTS-FILE.
 
-       CONVERT-IDR.
-           MOVE TMP-BALANCE TO FORMATTED-AMOUNT
-           MOVE FORMATTED-AMOUNT TO TMP-IDR-BALANCE_NUM    
-           MULTIPLY 16270 BY TMP-IDR-BALANCE_NUM
-           MULTIPLY 7358 BY TMP-IDR-BALANCE_NUM
-           MOVE TMP-IDR-BALANCE_NUM TO TMP-IDR-BALANCE.
+       CONVERT-CURRENCY.
+           MOVE IN-CURRENCY TO CCY-CODE
+           IF CCY-CODE = SPACES
+               MOVE "IDR" TO CCY-CODE
+           END-IF
+           PERFORM LOOKUP-CURRENCY-RATE
+           IF CCY-FOUND = "Y"
+               COMPUTE CCY-CONVERTED = TMP-BALANCE * CCY-RATE
+               MOVE CCY-CONVERTED TO CCY-CONVERTED-ED
+               MOVE CCY-CONVERTED-ED TO CCY-BALANCE-ALPHA
+           END-IF.
+
+       LOOKUP-CURRENCY-RATE.
+           MOVE "N" TO CCY-FOUND
+           MOVE "N" TO CCY-EOF
+           OPEN INPUT CURR-FILE
+           IF FS-CURR = "00"
+               PERFORM UNTIL CCY-EOF = "Y" OR CCY-FOUND = "Y"
+                   READ CURR-FILE
+                       AT END
+                           MOVE "Y" TO CCY-EOF
+                       NOT AT END
+                           IF CURR-RECORD(1:3) = CCY-CODE
+                               MOVE "Y" TO CCY-FOUND
+                               MOVE CURR-RECORD(4:10) TO CCY-RATE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CURR-FILE
+           END-IF.
 
        FINALIZE.
+           IF UPDATED = "Y" OR INT-FOUND = "Y"
+               PERFORM CHECKPOINT-BEFORE-SWAP
+           END-IF
            IF UPDATED = "Y"
                CALL "SYSTEM" USING "mv temp.txt accounts.txt"
            END-IF
            IF INT-FOUND = "Y"
                CALL "SYSTEM" USING "mv int_temp.txt interest.txt"
            END-IF
-           OPEN OUTPUT OUT-FILE
-           WRITE OUT-RECORD
-           CLOSE OUT-FILE.
+           IF UPDATED = "Y" OR INT-FOUND = "Y"
+               CALL "SYSTEM" USING "rm -f finalize.flag"
+           END-IF.
+
+       CHECKPOINT-BEFORE-SWAP.
+           CALL "SYSTEM" USING "cp accounts.txt accounts.txt.bak"
+           CALL "SYSTEM" USING "cp interest.txt interest.txt.bak"
+           OPEN OUTPUT FLAG-FILE
+           MOVE "FINALIZE IN PROGRESS" TO FLAG-RECORD
+           WRITE FLAG-RECORD
+           CLOSE FLAG-FILE.
+
+       RECOVER-FINALIZE.
+           OPEN INPUT FLAG-FILE
+           IF FS-FLAG = "00"
+               CLOSE FLAG-FILE
+               DISPLAY "RECOVERING FROM INCOMPLETE FINALIZE"
+               CALL "SYSTEM" USING "cp accounts.txt.bak accounts.txt"
+               CALL "SYSTEM" USING "cp interest.txt.bak interest.txt"
+               CALL "SYSTEM" USING "rm -f finalize.flag"
+           END-IF.
 
