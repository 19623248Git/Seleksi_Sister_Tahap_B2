@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLYINTEREST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACC-FILE ASSIGN TO "accounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TMP-FILE ASSIGN TO "temp.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INTS-FILE ASSIGN TO "interest.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INTS-TEMP ASSIGN TO "int_temp.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RATES-FILE ASSIGN TO "rates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RATES.
+
+           SELECT LEDGER-FILE ASSIGN TO "ledger.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LEDGER.
+
+           SELECT FLAG-FILE ASSIGN TO "finalize.flag"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-FLAG.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACC-FILE.
+       01 ACC-RECORD-RAW        PIC X(19).
+
+       FD TMP-FILE.
+       01 TMP-RECORD            PIC X(19).
+
+       FD INTS-FILE.
+       01 INTS-RECORD           PIC X(24).
+
+       FD INTS-TEMP.
+       01 ITEMP-RECORD          PIC X(24).
+
+       FD RATES-FILE.
+       01 RATES-RECORD          PIC X(22).
+
+       FD LEDGER-FILE.
+       01 LEDGER-RECORD         PIC X(51).
+
+       FD FLAG-FILE.
+       01 FLAG-RECORD           PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-UNIX-TIMESTAMP   PIC S9(18) COMP-5.
+       77 TMP_TIMESTAMP         PIC X(18).
+       77 NOW-TIME              PIC 9(18).
+       77 INT_THEN              PIC 9(18).
+       77 DIFF_TIME             PIC 9(18).
+       77 N_INT                 PIC 9(18).
+       77 I                     PIC 9(18).
+
+       77 ACC-EOF               PIC X VALUE "N".
+       77 ACC-ACCOUNT           PIC 9(6).
+       77 ACC-ACTION            PIC X(3).
+       77 ACC-BALANCE           PIC 9(6)V99.
+       77 TMP-BALANCE           PIC 9(6)V99.
+       77 FORMATTED-AMOUNT      PIC 9(6).99.
+
+       77 INTS-EOF              PIC X VALUE "N".
+       77 INT-FOUND             PIC X VALUE "N".
+
+       77 FS-RATES              PIC XX.
+       77 RATES-EOF             PIC X VALUE "N".
+       77 RATE-FOUND            PIC X VALUE "N".
+       77 IN-ACCOUNT-TEXT       PIC X(6).
+       77 RATE-VALUE            PIC 9(1)V9(6).
+       77 RATE-PERIOD           PIC 9(8).
+       77 DEFAULT-RATE-VALUE    PIC 9(1)V9(6) VALUE 1.000500.
+       77 DEFAULT-RATE-PERIOD   PIC 9(8) VALUE 23.
+
+       77 FS-LEDGER             PIC XX.
+       77 LGR-AMOUNT-ED         PIC 9(6).99.
+       77 LGR-BALANCE-ED        PIC 9(6).99.
+       77 LGR-AMOUNT            PIC 9(6)V99.
+       77 LGR-DEST-ACCOUNT      PIC 9(6) VALUE ZERO.
+       77 LGR-TIMESTAMP         PIC 9(18).
+
+       77 FS-FLAG               PIC XX.
+
+       PROCEDURE DIVISION.
+
+       MAIN-BATCH.
+           CALL "time" RETURNING WS-UNIX-TIMESTAMP
+           MOVE WS-UNIX-TIMESTAMP TO TMP_TIMESTAMP
+           MOVE TMP_TIMESTAMP TO NOW-TIME
+           PERFORM RECOVER-FINALIZE
+           PERFORM CHECKPOINT-BEFORE-SWAP
+           PERFORM POST-ALL-INTEREST
+           PERFORM REFRESH-INTEREST-TIMESTAMPS
+           CALL "SYSTEM" USING "rm -f finalize.flag"
+           STOP RUN.
+
+       POST-ALL-INTEREST.
+           MOVE "N" TO ACC-EOF
+           OPEN INPUT ACC-FILE
+           OPEN OUTPUT TMP-FILE
+           PERFORM UNTIL ACC-EOF = "Y"
+               READ ACC-FILE
+                   AT END
+                       MOVE "Y" TO ACC-EOF
+                   NOT AT END
+                       MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
+                       MOVE ACC-RECORD-RAW(7:3) TO ACC-ACTION
+                       MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9))
+                           TO ACC-BALANCE
+                       MOVE ACC-BALANCE TO TMP-BALANCE
+                       PERFORM LOOKUP-LAST-POSTED
+                       IF INT-FOUND = "Y"
+                           PERFORM LOOKUP-RATE
+                           COMPUTE DIFF_TIME = NOW-TIME - INT_THEN
+                           COMPUTE N_INT = DIFF_TIME / RATE-PERIOD
+                           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N_INT
+                               COMPUTE TMP-BALANCE =
+                                   TMP-BALANCE * RATE-VALUE
+                           END-PERFORM
+                           PERFORM LOG-INTEREST-POSTING
+                           MOVE TMP-BALANCE TO FORMATTED-AMOUNT
+                           MOVE ACC-ACCOUNT TO TMP-RECORD(1:6)
+                           MOVE "INT" TO TMP-RECORD(7:3)
+                           MOVE FORMATTED-AMOUNT TO TMP-RECORD(10:9)
+                           MOVE ACC-RECORD-RAW(19:1) TO TMP-RECORD(19:1)
+                       ELSE
+                           MOVE ACC-RECORD-RAW TO TMP-RECORD
+                       END-IF
+                       WRITE TMP-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE ACC-FILE
+           CLOSE TMP-FILE
+           CALL "SYSTEM" USING "mv temp.txt accounts.txt".
+
+       LOOKUP-LAST-POSTED.
+           MOVE "N" TO INT-FOUND
+           MOVE "N" TO INTS-EOF
+           OPEN INPUT INTS-FILE
+           PERFORM UNTIL INTS-EOF = "Y" OR INT-FOUND = "Y"
+               READ INTS-FILE
+                   AT END
+                       MOVE "Y" TO INTS-EOF
+                   NOT AT END
+                       IF INTS-RECORD(1:6) = ACC-RECORD-RAW(1:6)
+                           MOVE "Y" TO INT-FOUND
+                           MOVE INTS-RECORD(7:18) TO INT_THEN
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INTS-FILE.
+
+       LOOKUP-RATE.
+           MOVE ACC-ACCOUNT TO IN-ACCOUNT-TEXT
+           MOVE "N" TO RATE-FOUND
+           MOVE DEFAULT-RATE-VALUE TO RATE-VALUE
+           MOVE DEFAULT-RATE-PERIOD TO RATE-PERIOD
+           MOVE "N" TO RATES-EOF
+           OPEN INPUT RATES-FILE
+           IF FS-RATES = "00"
+               PERFORM UNTIL RATES-EOF = "Y" OR RATE-FOUND = "Y"
+                   READ RATES-FILE
+                       AT END
+                           MOVE "Y" TO RATES-EOF
+                       NOT AT END
+                           IF RATES-RECORD(1:6) = IN-ACCOUNT-TEXT
+                               MOVE "Y" TO RATE-FOUND
+                               MOVE RATES-RECORD(7:8) TO RATE-VALUE
+                               MOVE RATES-RECORD(15:8) TO RATE-PERIOD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATES-FILE
+           END-IF
+           IF RATE-FOUND = "N"
+               PERFORM LOOKUP-STANDARD-RATE
+           END-IF
+           IF RATE-PERIOD = ZERO
+               MOVE DEFAULT-RATE-PERIOD TO RATE-PERIOD
+           END-IF.
+
+       LOOKUP-STANDARD-RATE.
+           MOVE "N" TO RATES-EOF
+           OPEN INPUT RATES-FILE
+           IF FS-RATES = "00"
+               PERFORM UNTIL RATES-EOF = "Y" OR RATE-FOUND = "Y"
+                   READ RATES-FILE
+                       AT END
+                           MOVE "Y" TO RATES-EOF
+                       NOT AT END
+                           IF RATES-RECORD(1:6) = "STD   "
+                               MOVE "Y" TO RATE-FOUND
+                               MOVE RATES-RECORD(7:8) TO RATE-VALUE
+                               MOVE RATES-RECORD(15:8) TO RATE-PERIOD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATES-FILE
+           END-IF.
+
+       LOG-INTEREST-POSTING.
+           SUBTRACT ACC-BALANCE FROM TMP-BALANCE GIVING LGR-AMOUNT
+           MOVE LGR-AMOUNT TO LGR-AMOUNT-ED
+           MOVE TMP-BALANCE TO LGR-BALANCE-ED
+           MOVE NOW-TIME TO LGR-TIMESTAMP
+           MOVE ZERO TO LGR-DEST-ACCOUNT
+           OPEN EXTEND LEDGER-FILE
+           IF FS-LEDGER = "35"
+               OPEN OUTPUT LEDGER-FILE
+               CLOSE LEDGER-FILE
+               OPEN EXTEND LEDGER-FILE
+           END-IF
+           MOVE ACC-ACCOUNT TO LEDGER-RECORD(1:6)
+           MOVE "INT" TO LEDGER-RECORD(7:3)
+           MOVE LGR-AMOUNT-ED TO LEDGER-RECORD(10:9)
+           MOVE LGR-BALANCE-ED TO LEDGER-RECORD(19:9)
+           MOVE LGR-DEST-ACCOUNT TO LEDGER-RECORD(28:6)
+           MOVE LGR-TIMESTAMP TO LEDGER-RECORD(34:18)
+           WRITE LEDGER-RECORD
+           CLOSE LEDGER-FILE.
+
+       REFRESH-INTEREST-TIMESTAMPS.
+           MOVE "N" TO INTS-EOF
+           OPEN INPUT INTS-FILE
+           OPEN OUTPUT INTS-TEMP
+           PERFORM UNTIL INTS-EOF = "Y"
+               READ INTS-FILE
+                   AT END
+                       MOVE "Y" TO INTS-EOF
+                   NOT AT END
+                       MOVE INTS-RECORD(1:6) TO ITEMP-RECORD(1:6)
+                       MOVE NOW-TIME TO ITEMP-RECORD(7:18)
+                       WRITE ITEMP-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE INTS-FILE
+           CLOSE INTS-TEMP
+           CALL "SYSTEM" USING "mv int_temp.txt interest.txt".
+
+       CHECKPOINT-BEFORE-SWAP.
+           CALL "SYSTEM" USING "cp accounts.txt accounts.txt.bak"
+           CALL "SYSTEM" USING "cp interest.txt interest.txt.bak"
+           OPEN OUTPUT FLAG-FILE
+           MOVE "FINALIZE IN PROGRESS" TO FLAG-RECORD
+           WRITE FLAG-RECORD
+           CLOSE FLAG-FILE.
+
+       RECOVER-FINALIZE.
+           OPEN INPUT FLAG-FILE
+           IF FS-FLAG = "00"
+               CLOSE FLAG-FILE
+               DISPLAY "RECOVERING FROM INCOMPLETE FINALIZE"
+               CALL "SYSTEM" USING "cp accounts.txt.bak accounts.txt"
+               CALL "SYSTEM" USING "cp interest.txt.bak interest.txt"
+               CALL "SYSTEM" USING "rm -f finalize.flag"
+           END-IF.
