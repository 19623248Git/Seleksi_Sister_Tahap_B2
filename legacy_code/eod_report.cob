@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODREPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACC-FILE ASSIGN TO "accounts.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ACC.
+
+           SELECT INTS-FILE ASSIGN TO "interest.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-INTS.
+
+           SELECT RATES-FILE ASSIGN TO "rates.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RATES.
+
+           SELECT REPORT-FILE ASSIGN TO "eod_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACC-FILE.
+       01 ACC-RECORD-RAW        PIC X(19).
+
+       FD INTS-FILE.
+       01 INTS-RECORD           PIC X(24).
+
+       FD RATES-FILE.
+       01 RATES-RECORD          PIC X(22).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-UNIX-TIMESTAMP   PIC S9(18) COMP-5.
+       77 TMP_TIMESTAMP         PIC X(18).
+       77 NOW-TIME              PIC 9(18).
+       77 LAST-INT-TIME         PIC 9(18).
+       77 DIFF-TIME             PIC 9(18).
+
+       77 FS-ACC                PIC XX.
+       77 FS-INTS               PIC XX.
+       77 ACC-EOF               PIC X VALUE "N".
+       77 INTS-EOF              PIC X VALUE "N".
+
+       77 FS-RATES              PIC XX.
+       77 RATES-EOF             PIC X VALUE "N".
+       77 RATE-FOUND            PIC X VALUE "N".
+       77 IN-ACCOUNT-TEXT       PIC X(6).
+       77 RATE-VALUE            PIC 9(1)V9(6).
+       77 RATE-PERIOD           PIC 9(8).
+       77 DEFAULT-RATE-VALUE    PIC 9(1)V9(6) VALUE 1.000500.
+       77 DEFAULT-RATE-PERIOD   PIC 9(8) VALUE 23.
+
+       77 ACC-ACCOUNT           PIC 9(6).
+       77 ACC-BALANCE           PIC 9(6)V99.
+       77 ACC-COUNT             PIC 9(6) VALUE ZERO.
+       77 TOTAL-BALANCE         PIC 9(9)V99 VALUE ZERO.
+       77 LARGEST-BALANCE       PIC 9(6)V99 VALUE ZERO.
+       77 LARGEST-ACCOUNT       PIC 9(6) VALUE ZERO.
+       77 OVERDUE-COUNT         PIC 9(6) VALUE ZERO.
+
+       77 ED-COUNT              PIC ZZZZZ9.
+       77 ED-TOTAL               PIC ZZZZZZZZ9.99.
+       77 ED-BALANCE            PIC ZZZZZ9.99.
+       77 ED-ACCOUNT            PIC 999999.
+
+       PROCEDURE DIVISION.
+
+       MAIN-REPORT.
+           CALL "time" RETURNING WS-UNIX-TIMESTAMP
+           MOVE WS-UNIX-TIMESTAMP TO TMP_TIMESTAMP
+           MOVE TMP_TIMESTAMP TO NOW-TIME
+           OPEN OUTPUT REPORT-FILE
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM SUMMARIZE-ACCOUNTS
+           PERFORM SUMMARIZE-INTEREST
+           PERFORM WRITE-REPORT-BODY
+           CLOSE REPORT-FILE
+           STOP RUN.
+
+       SUMMARIZE-ACCOUNTS.
+           MOVE "N" TO ACC-EOF
+           OPEN INPUT ACC-FILE
+           PERFORM UNTIL ACC-EOF = "Y"
+               READ ACC-FILE
+                   AT END
+                       MOVE "Y" TO ACC-EOF
+                   NOT AT END
+                       MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
+                       MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:9))
+                           TO ACC-BALANCE
+                       ADD 1 TO ACC-COUNT
+                       ADD ACC-BALANCE TO TOTAL-BALANCE
+                       IF ACC-BALANCE > LARGEST-BALANCE
+                           MOVE ACC-BALANCE TO LARGEST-BALANCE
+                           MOVE ACC-ACCOUNT TO LARGEST-ACCOUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ACC-FILE.
+
+       SUMMARIZE-INTEREST.
+           MOVE "N" TO INTS-EOF
+           OPEN INPUT INTS-FILE
+           PERFORM UNTIL INTS-EOF = "Y"
+               READ INTS-FILE
+                   AT END
+                       MOVE "Y" TO INTS-EOF
+                   NOT AT END
+                       MOVE INTS-RECORD(1:6) TO ACC-ACCOUNT
+                       MOVE INTS-RECORD(7:18) TO LAST-INT-TIME
+                       PERFORM LOOKUP-RATE
+                       COMPUTE DIFF-TIME = NOW-TIME - LAST-INT-TIME
+                       IF DIFF-TIME > RATE-PERIOD
+                           ADD 1 TO OVERDUE-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INTS-FILE.
+
+       LOOKUP-RATE.
+           MOVE ACC-ACCOUNT TO IN-ACCOUNT-TEXT
+           MOVE "N" TO RATE-FOUND
+           MOVE DEFAULT-RATE-VALUE TO RATE-VALUE
+           MOVE DEFAULT-RATE-PERIOD TO RATE-PERIOD
+           MOVE "N" TO RATES-EOF
+           OPEN INPUT RATES-FILE
+           IF FS-RATES = "00"
+               PERFORM UNTIL RATES-EOF = "Y" OR RATE-FOUND = "Y"
+                   READ RATES-FILE
+                       AT END
+                           MOVE "Y" TO RATES-EOF
+                       NOT AT END
+                           IF RATES-RECORD(1:6) = IN-ACCOUNT-TEXT
+                               MOVE "Y" TO RATE-FOUND
+                               MOVE RATES-RECORD(7:8) TO RATE-VALUE
+                               MOVE RATES-RECORD(15:8) TO RATE-PERIOD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATES-FILE
+           END-IF
+           IF RATE-FOUND = "N"
+               PERFORM LOOKUP-STANDARD-RATE
+           END-IF
+           IF RATE-PERIOD = ZERO
+               MOVE DEFAULT-RATE-PERIOD TO RATE-PERIOD
+           END-IF.
+
+       LOOKUP-STANDARD-RATE.
+           MOVE "N" TO RATES-EOF
+           OPEN INPUT RATES-FILE
+           IF FS-RATES = "00"
+               PERFORM UNTIL RATES-EOF = "Y" OR RATE-FOUND = "Y"
+                   READ RATES-FILE
+                       AT END
+                           MOVE "Y" TO RATES-EOF
+                       NOT AT END
+                           IF RATES-RECORD(1:6) = "STD   "
+                               MOVE "Y" TO RATE-FOUND
+                               MOVE RATES-RECORD(7:8) TO RATE-VALUE
+                               MOVE RATES-RECORD(15:8) TO RATE-PERIOD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATES-FILE
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE "===== END OF DAY SUMMARY REPORT =====" TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       WRITE-REPORT-BODY.
+           MOVE SPACES TO REPORT-RECORD
+           MOVE ACC-COUNT TO ED-COUNT
+           STRING "TOTAL ACCOUNTS: " DELIMITED SIZE
+                  ED-COUNT DELIMITED SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE TOTAL-BALANCE TO ED-TOTAL
+           STRING "TOTAL BALANCE OUTSTANDING: " DELIMITED SIZE
+                  ED-TOTAL DELIMITED SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE OVERDUE-COUNT TO ED-COUNT
+           STRING "ACCOUNTS OVERDUE FOR INTEREST: " DELIMITED SIZE
+                  ED-COUNT DELIMITED SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           MOVE LARGEST-ACCOUNT TO ED-ACCOUNT
+           MOVE LARGEST-BALANCE TO ED-BALANCE
+           STRING "LARGEST BALANCE: ACCOUNT " DELIMITED SIZE
+                  ED-ACCOUNT DELIMITED SIZE
+                  " = " DELIMITED SIZE
+                  ED-BALANCE DELIMITED SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD.
